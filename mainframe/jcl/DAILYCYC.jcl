@@ -0,0 +1,111 @@
+//DAILYCYC JOB (ACCTG),'DAILY CYCLE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY BATCH CYCLE - ACCOUNT/CUSTOMER/TRANSACTION SYSTEM
+//*
+//* ACCTMSTR/CUSTMSTR ARE PERSISTENT LEDGERS BUILT ONCE BY THE
+//* STANDALONE ACCTLOAD/CUSTLOAD JOBS (SEE ACCTLOAD.jcl/CUSTLOAD.jcl)
+//* AND CARRIED FORWARD DAY TO DAY - THIS CYCLE NEVER REBUILDS THEM,
+//* IT ONLY POSTS AGAINST WHAT IS ALREADY THERE. DO NOT ADD ACCTLOAD
+//* OR CUSTLOAD TO THIS STREAM - BOTH REBUILD THEIR MASTER FROM THE
+//* ONBOARDING EXTRACT FROM SCRATCH AND WOULD WIPE OUT EVERY PRIOR
+//* DAY'S POSTINGS, INTEREST, RISK RESCORING AND NIC/MOBILE HISTORY.
+//*
+//* RESTART: this JOB card carries no RESTART= for a normal daily
+//* submission - every step runs from STEP010. After an abend, the
+//* operator resubmits with RESTART=<step> added at submission time,
+//* naming the first step that did NOT complete (per the operator
+//* log / step condition codes below) - do not restart AT or before
+//* STEP020 once it has completed, or postings already journaled
+//* would be re-fed and double-posted; STEP030 onward is safe to
+//* restart into.
+//*--------------------------------------------------------------*
+//* REFRESHES THE FX RATE MASTER FROM THE DAY'S FEED - RUN AHEAD OF
+//* EVERY STEP THAT CONVERTS A BALANCE TO A REPORTING CURRENCY, SO
+//* THOSE STEPS NEVER READ YESTERDAY'S RATES.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FXLOAD
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//FXSEQ    DD DSN=BANKP.FXRATE.DAILY.FEED(+0),DISP=SHR
+//FXRATE   DD DSN=BANKP.FXRATE.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* POSTS THE DAY'S TRANSFERS. EVERY POSTING ATTEMPT IS JOURNALED,
+//* SO RESTARTING FROM STEP030 ONWARD IS SAFE - BUT RESTARTING AT
+//* STEP020 ITSELF ONCE IT HAS COMPLETED IS NOT: SYSIN HAS NO
+//* CHECKPOINT, SO THE WHOLE DAY'S TRANSFERS WOULD BE RE-READ AND
+//* RE-POSTED ON TOP OF WHAT ALREADY JOURNALED.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=TXNPOST,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//TXNJRNL  DD DSN=BANKP.TXNJRNL.VSAM,DISP=SHR
+//AUTHCTL  DD DSN=BANKP.AUTHCTL.VSAM,DISP=SHR
+//HOLDFILE DD DSN=BANKP.HOLDFILE.VSAM,DISP=SHR
+//SUSPENSE DD DSN=BANKP.SUSPENSE.LOG,DISP=MOD
+//SYSIN    DD DSN=BANKP.TRAN.DAILY.POSTINGS(+0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* RECONCILES THE JOURNAL AGAINST THE CONTROL TOTALS SUPPLIED
+//* WITH THE DAY'S POSTING FILE.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=EODRECON,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//TXNJRNL  DD DSN=BANKP.TXNJRNL.VSAM,DISP=SHR
+//CTLTOTL  DD DSN=BANKP.TRAN.DAILY.CTLTOTL(+0),DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* NIGHTLY CUSTOMER RISK RESCORE - RUN AFTER THE DAY'S JOURNAL IS
+//* POSTED AND RECONCILED SO THE TALLY REFLECTS A COMPLETE, BALANCED
+//* DAY'S ACTIVITY.
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=CUSTRISK,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//CUSTMSTR DD DSN=BANKP.CUSTMSTR.VSAM,DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//TXNJRNL  DD DSN=BANKP.TXNJRNL.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* NIGHTLY INTEREST ACCRUAL - CREDITS EACH ACCOUNT'S DAILY
+//* INTEREST AND JOURNALS IT BEFORE THE STATEMENTS ARE PRINTED.
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=INTACCR,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//TXNJRNL  DD DSN=BANKP.TXNJRNL.VSAM,DISP=SHR
+//AUTHCTL  DD DSN=BANKP.AUTHCTL.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* CUSTOMER STATEMENTS - RUN LAST SO THEY REFLECT THE DAY'S POSTED
+//* TRANSACTIONS AND INTEREST. SYSIN CARRIES THE STATEMENT PERIOD
+//* (STMTFROM=/STMTTHRU=, YYYYMMDD) - THE DAILY CYCLE SUPPLIES
+//* TODAY'S DATE FOR BOTH SO EACH RUN REPORTS THAT DAY'S ACTIVITY;
+//* A MONTH-END RUN SUPPLIES THE FULL MONTH'S RANGE INSTEAD.
+//*--------------------------------------------------------------*
+//STEP060  EXEC PGM=STMTRPT,COND=(4,GE,STEP050)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//CUSTMSTR DD DSN=BANKP.CUSTMSTR.VSAM,DISP=SHR
+//TXNJRNL  DD DSN=BANKP.TXNJRNL.VSAM,DISP=SHR
+//SYSIN    DD DSN=BANKP.TRAN.DAILY.STMTPERIOD(+0),DISP=SHR
+//STMTRPT  DD DSN=BANKP.STMT.RPT(+1),DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,20),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* BULK ACCOUNT EXTRACT FOR THE DOWNSTREAM REPORTING FEED - ONE
+//* JSON RECORD PER ACCOUNT LISTED IN THE WORK FILE, IN PLACE OF
+//* RUNNING ACCTINQ ONE ACCOUNT AT A TIME.
+//*--------------------------------------------------------------*
+//STEP070  EXEC PGM=ACCTEXT,COND=(4,GE,STEP060)
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//ACCTIDS  DD DSN=BANKP.TRAN.DAILY.ACCTIDS(+0),DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//CUSTMSTR DD DSN=BANKP.CUSTMSTR.VSAM,DISP=SHR
+//FXRATE   DD DSN=BANKP.FXRATE.VSAM,DISP=SHR
+//SUSPENSE DD DSN=BANKP.SUSPENSE.LOG,DISP=MOD
+//ACCTEXT  DD DSN=BANKP.ACCT.EXTRACT(+1),DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,20),RLSE),
+//         DCB=(RECFM=FB,LRECL=220,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
