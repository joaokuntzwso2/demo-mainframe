@@ -0,0 +1,15 @@
+//ACCTLOAD JOB (ACCTG),'ACCOUNT LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME / AD-HOC ACCOUNT MASTER BUILD - NOT PART OF THE
+//* RECURRING DAILY CYCLE (DAILYCYC). ACCTLOAD OPENS ACCTMSTR
+//* OUTPUT AND REBUILDS IT FROM ACCTSEQ FROM SCRATCH, SO RUN THIS
+//* ONLY TO ONBOARD A NEW BOOK OF ACCOUNTS OR TO DELIBERATELY RESEED
+//* THE MASTER - RUNNING IT AFTER THE DAILY CYCLE HAS POSTED ANY
+//* ACTIVITY DISCARDS THAT ACTIVITY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCTLOAD
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//ACCTSEQ  DD DSN=BANKP.ACCTMSTR.EXTRACT,DISP=SHR
+//ACCTMSTR DD DSN=BANKP.ACCTMSTR.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
