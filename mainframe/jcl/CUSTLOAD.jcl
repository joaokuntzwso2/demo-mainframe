@@ -0,0 +1,15 @@
+//CUSTLOAD JOB (ACCTG),'CUSTOMER LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME / AD-HOC CUSTOMER MASTER BUILD - NOT PART OF THE
+//* RECURRING DAILY CYCLE (DAILYCYC). CUSTLOAD OPENS CUSTMSTR
+//* OUTPUT AND REBUILDS IT FROM CUSTSEQ FROM SCRATCH, SO RUN THIS
+//* ONLY TO ONBOARD A NEW BOOK OF CUSTOMERS OR TO DELIBERATELY
+//* RESEED THE MASTER - RUNNING IT AFTER THE DAILY CYCLE HAS UPDATED
+//* CUSTOMER RISK RATINGS OR NIC/MOBILE HISTORY DISCARDS ALL OF IT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTLOAD
+//STEPLIB  DD DSN=BANKP.LOADLIB,DISP=SHR
+//CUSTSEQ  DD DSN=BANKP.CUSTMSTR.EXTRACT,DISP=SHR
+//CUSTMSTR DD DSN=BANKP.CUSTMSTR.VSAM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
