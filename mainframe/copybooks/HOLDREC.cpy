@@ -0,0 +1,15 @@
+      * Memo-post / authorization hold record. A hold reserves an
+      * amount against the from-account's available balance without
+      * moving money; it is later either captured (settled) or
+      * released (cancelled) by a follow-up request keyed on
+      * HOLD-AUTH.
+       01  HOLD-RECORD.
+           05  HOLD-AUTH          PIC X(10).
+           05  HOLD-FROM          PIC X(8).
+           05  HOLD-TO            PIC X(8).
+           05  HOLD-AMOUNT        PIC S9(9)V99 COMP-3.
+           05  HOLD-CCY           PIC X(3).
+           05  HOLD-STATUS        PIC X(1).
+               88  HOLD-OPEN      VALUE "O".
+               88  HOLD-CAPTURED  VALUE "C".
+               88  HOLD-RELEASED  VALUE "R".
