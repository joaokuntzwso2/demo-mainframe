@@ -0,0 +1,13 @@
+      * Account master record - keyed by ACCT-ID. Replaces the old
+      * hardcoded account table in ACCTINQ so new accounts are a data
+      * change (add a record) instead of a recompile. ACCT-CUSTID is
+      * the cross reference to CUSTOMER-RECORD (see CUSTREC copybook)
+      * - the customer's name and other profile fields live only in
+      * the customer master so ACCTINQ and CUSTPROF can never drift
+      * apart.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID            PIC X(8).
+           05  ACCT-CUSTID        PIC X(10).
+           05  ACCT-SEGMENT       PIC X(10).
+           05  ACCT-CCY           PIC X(3).
+           05  ACCT-BALANCE       PIC S9(9)V99 COMP-3.
