@@ -0,0 +1,8 @@
+      * Daily FX rate record - one row per currency pair, rate
+      * expresses how many units of FX-CCY-TO one unit of FX-CCY-FROM
+      * buys, refreshed each day by the FX feed.
+       01  FX-RATE-RECORD.
+           05  FX-KEY.
+               10  FX-CCY-FROM    PIC X(3).
+               10  FX-CCY-TO      PIC X(3).
+           05  FX-RATE            PIC 9(3)V9(6).
