@@ -0,0 +1,6 @@
+      * Single-record control file holding the last authorization
+      * sequence number issued, so TXNPOST can hand out a unique
+      * AUTH code across runs instead of a hardcoded literal.
+       01  AUTHCTL-RECORD.
+           05  AUTHCTL-KEY        PIC X(1).
+           05  AUTHCTL-LAST-SEQ   PIC 9(6).
