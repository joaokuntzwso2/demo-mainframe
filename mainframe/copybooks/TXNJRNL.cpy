@@ -0,0 +1,20 @@
+      * Transaction journal record - one entry per posting attempt
+      * (approved or rejected), plus holds, captures, releases and
+      * reversals. Gives us an audit trail keyed by JRNL-AUTH so a
+      * later reversal or capture can find the original posting.
+       01  JRNL-RECORD.
+           05  JRNL-AUTH          PIC X(10).
+           05  JRNL-TIMESTAMP     PIC X(21).
+           05  JRNL-TYPE          PIC X(8).
+               88  JRNL-TRANSFER  VALUE "TRANSFER".
+               88  JRNL-REVERSAL  VALUE "REVERSAL".
+               88  JRNL-HOLD      VALUE "HOLD".
+               88  JRNL-CAPTURE   VALUE "CAPTURE".
+               88  JRNL-RELEASE   VALUE "RELEASE".
+               88  JRNL-INTEREST  VALUE "INTEREST".
+           05  JRNL-FROM          PIC X(8).
+           05  JRNL-TO            PIC X(8).
+           05  JRNL-AMOUNT        PIC S9(9)V99 COMP-3.
+           05  JRNL-CCY           PIC X(3).
+           05  JRNL-STATUS        PIC X(10).
+           05  JRNL-REF-AUTH      PIC X(10).
