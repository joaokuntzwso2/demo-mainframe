@@ -0,0 +1,9 @@
+      * Customer master record - keyed by CUST-ID. Shared by ACCTINQ
+      * (via ACCT-CUSTID in ACCTREC), CUSTPROF and TXNPOST so every
+      * program reports the same name for a given customer.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID            PIC X(10).
+           05  CUST-NAME          PIC X(30).
+           05  CUST-NIC           PIC X(12).
+           05  CUST-MOBILE        PIC X(12).
+           05  CUST-RISK          PIC X(10).
