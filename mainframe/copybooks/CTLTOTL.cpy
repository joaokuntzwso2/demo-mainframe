@@ -0,0 +1,8 @@
+      * End-of-day control total record supplied with a day's TXNPOST
+      * input batch, used to reconcile against what actually made it
+      * to the transaction journal. Carried as unpacked DISPLAY data,
+      * matching the LINE SEQUENTIAL extract the daily cycle supplies
+      * this in - not a packed-decimal file.
+       01  CTL-RECORD.
+           05  CTL-COUNT          PIC 9(7).
+           05  CTL-AMOUNT-TOTAL   PIC S9(11)V99.
