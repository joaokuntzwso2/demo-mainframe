@@ -0,0 +1,11 @@
+      * Suspense/reject record - malformed SYSIN input that could not
+      * be parsed is written here with a reason code instead of being
+      * defaulted into a clean-looking response.
+       01  SUSP-RECORD.
+           05  SUSP-PROGRAM       PIC X(8).
+           05  SUSP-TIMESTAMP     PIC X(21).
+           05  SUSP-REASON        PIC X(4).
+               88  SUSP-BAD-PREFIX     VALUE "E001".
+               88  SUSP-BAD-LENGTH     VALUE "E002".
+               88  SUSP-BAD-NUMERIC    VALUE "E003".
+           05  SUSP-LINE          PIC X(80).
