@@ -0,0 +1,9 @@
+      * Customer change history record - before/after trail for KYC
+      * fields (NIC, mobile) so we can show who changed what and when.
+       01  HIST-RECORD.
+           05  HIST-CUSTID        PIC X(10).
+           05  HIST-TIMESTAMP     PIC X(21).
+           05  HIST-FIELD         PIC X(10).
+           05  HIST-OLD-VALUE     PIC X(30).
+           05  HIST-NEW-VALUE     PIC X(30).
+           05  HIST-OPERATOR      PIC X(8).
