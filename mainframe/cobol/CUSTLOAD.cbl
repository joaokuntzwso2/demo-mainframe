@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+
+      * One-time / ad-hoc loader that (re)builds the customer master
+      * from a sequential extract - the CUSTPROF companion to
+      * ACCTLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-SEQ-FILE ASSIGN TO "CUSTSEQ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CUSTSEQ-STATUS.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-SEQ-FILE.
+       01  CUST-SEQ-RECORD.
+           05  SEQ-CUST-ID        PIC X(10).
+           05  SEQ-CUST-NAME      PIC X(30).
+           05  SEQ-CUST-NIC       PIC X(12).
+           05  SEQ-CUST-MOBILE    PIC X(12).
+           05  SEQ-CUST-RISK      PIC X(10).
+
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTSEQ-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-CUSTMSTR-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-EOF-SWITCH         PIC X(1) VALUE "N".
+           88  EOF-REACHED           VALUE "Y".
+       01  WS-LOADED-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT CUST-SEQ-FILE
+           OPEN OUTPUT CUST-MASTER-FILE
+
+           PERFORM READ-CUST-SEQ
+           PERFORM UNTIL EOF-REACHED
+              PERFORM LOAD-CUST-RECORD
+              PERFORM READ-CUST-SEQ
+           END-PERFORM
+
+           CLOSE CUST-SEQ-FILE
+           CLOSE CUST-MASTER-FILE
+
+           DISPLAY "CUSTLOAD: " WS-LOADED-COUNT " CUSTOMERS LOADED"
+           GOBACK.
+
+       READ-CUST-SEQ.
+           READ CUST-SEQ-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+
+       LOAD-CUST-RECORD.
+           MOVE SEQ-CUST-ID       TO CUST-ID
+           MOVE SEQ-CUST-NAME     TO CUST-NAME
+           MOVE SEQ-CUST-NIC      TO CUST-NIC
+           MOVE SEQ-CUST-MOBILE   TO CUST-MOBILE
+           MOVE SEQ-CUST-RISK     TO CUST-RISK
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTLOAD: DUPLICATE CUSTOMER " CUST-ID
+           END-WRITE
+           ADD 1 TO WS-LOADED-COUNT.
