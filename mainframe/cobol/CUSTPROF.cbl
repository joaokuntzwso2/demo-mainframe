@@ -1,42 +1,157 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTPROF.
 
+      * CUSTID= alone looks the customer up; adding NIC=/MOBILE=/
+      * OPERATOR= lines updates whichever of NIC/MOBILE was supplied,
+      * logging the before/after values to CUSTHIST for the audit
+      * trail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT CUST-HIST-FILE ASSIGN TO "CUSTHIST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CUSTHIST-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUSPENSE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  CUST-HIST-FILE.
+           COPY CUSTHIST.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPENSE.
+
        WORKING-STORAGE SECTION.
        01  WS-LINE        PIC X(80).
+       01  WS-LINE2       PIC X(80).
+       01  WS-LINE3       PIC X(80).
+       01  WS-LINE4       PIC X(80).
        01  WS-CUSTID      PIC X(10) VALUE SPACES.
        01  WS-NIC         PIC X(12) VALUE SPACES.
        01  WS-NAME        PIC X(30) VALUE SPACES.
        01  WS-MOBILE      PIC X(12) VALUE SPACES.
        01  WS-RISK        PIC X(10) VALUE SPACES.
+       01  WS-NEW-NIC     PIC X(12) VALUE SPACES.
+       01  WS-NEW-MOBILE  PIC X(12) VALUE SPACES.
+       01  WS-OPERATOR    PIC X(8)  VALUE SPACES.
        01  WS-JSON        PIC X(240).
+       01  WS-CUSTMSTR-STATUS   PIC X(2) VALUE SPACES.
+           88  CUSTMSTR-OK          VALUE "00".
+           88  CUSTMSTR-NOTFOUND    VALUE "23".
+       01  WS-CUSTHIST-STATUS   PIC X(2) VALUE SPACES.
+       01  WS-SUSPENSE-STATUS   PIC X(2) VALUE SPACES.
+       01  WS-INPUT-VALID       PIC X(1) VALUE "N".
+           88  INPUT-VALID          VALUE "Y".
+       01  WS-SUSP-REASON       PIC X(4) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN.
            ACCEPT WS-LINE FROM SYSIN
-           IF WS-LINE(1:7) = "CUSTID="
-              MOVE WS-LINE(8:10) TO WS-CUSTID
+
+           MOVE SPACES TO WS-LINE2
+           ACCEPT WS-LINE2 FROM SYSIN
+           IF WS-LINE2(1:4) = "NIC="
+              MOVE WS-LINE2(5:12) TO WS-NEW-NIC
            END-IF
 
-           IF WS-CUSTID = "C000000001"
-              MOVE "901234567V"        TO WS-NIC
-              MOVE "ALICE PERERA"      TO WS-NAME
-              MOVE "+94771234567"      TO WS-MOBILE
-              MOVE "LOW"              TO WS-RISK
-           ELSE
-           IF WS-CUSTID = "C000000002"
-              MOVE "881112223V"        TO WS-NIC
-              MOVE "BOB SILVA"         TO WS-NAME
-              MOVE "+94770001122"      TO WS-MOBILE
-              MOVE "MEDIUM"           TO WS-RISK
+           MOVE SPACES TO WS-LINE3
+           ACCEPT WS-LINE3 FROM SYSIN
+           IF WS-LINE3(1:7) = "MOBILE="
+              MOVE WS-LINE3(8:12) TO WS-NEW-MOBILE
+           END-IF
+
+           MOVE SPACES TO WS-LINE4
+           ACCEPT WS-LINE4 FROM SYSIN
+           IF WS-LINE4(1:9) = "OPERATOR="
+              MOVE WS-LINE4(10:8) TO WS-OPERATOR
+           END-IF
+           IF WS-OPERATOR = SPACES
+              MOVE "UNKNOWN" TO WS-OPERATOR
+           END-IF
+
+           PERFORM VALIDATE-CUSTID-INPUT
+
+           IF INPUT-VALID
+              PERFORM LOOKUP-AND-UPDATE-CUSTOMER
+              PERFORM BUILD-PROFILE-JSON
            ELSE
-              MOVE "UNKNOWN"           TO WS-NIC
-              MOVE "NOT FOUND"         TO WS-NAME
-              MOVE "UNKNOWN"           TO WS-MOBILE
-              MOVE "UNKNOWN"           TO WS-RISK
+              PERFORM WRITE-SUSPENSE-RECORD
+              PERFORM BUILD-REJECTED-JSON
            END-IF
+
+           DISPLAY WS-JSON
+           GOBACK.
+
+       VALIDATE-CUSTID-INPUT.
+           IF WS-LINE(1:7) = "CUSTID="
+              MOVE WS-LINE(8:10) TO WS-CUSTID
+              IF WS-CUSTID NOT = SPACES
+                 SET INPUT-VALID TO TRUE
+              ELSE
+                 MOVE "E002" TO WS-SUSP-REASON
+              END-IF
+           ELSE
+              MOVE "E001" TO WS-SUSP-REASON
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           OPEN EXTEND SUSPENSE-FILE
+           MOVE "CUSTPROF"             TO SUSP-PROGRAM
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           MOVE WS-SUSP-REASON         TO SUSP-REASON
+           MOVE WS-LINE                TO SUSP-LINE
+           WRITE SUSP-RECORD
+           CLOSE SUSPENSE-FILE.
+
+       BUILD-REJECTED-JSON.
+           STRING
+             'JSON:{"type":"CustomerProfile",'
+             '"status":"REJECTED",'
+             '"reason":"MALFORMED INPUT"}'
+             DELIMITED BY SIZE
+             INTO WS-JSON
+           END-STRING.
+
+       LOOKUP-AND-UPDATE-CUSTOMER.
+           OPEN I-O CUST-MASTER-FILE
+           MOVE WS-CUSTID TO CUST-ID
+           READ CUST-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF CUSTMSTR-OK
+              IF WS-NEW-NIC NOT = SPACES OR WS-NEW-MOBILE NOT = SPACES
+                 OPEN EXTEND CUST-HIST-FILE
+                 PERFORM APPLY-CUSTOMER-UPDATES
+                 CLOSE CUST-HIST-FILE
+                 REWRITE CUSTOMER-RECORD
+              END-IF
+              MOVE CUST-NIC     TO WS-NIC
+              MOVE CUST-NAME    TO WS-NAME
+              MOVE CUST-MOBILE  TO WS-MOBILE
+              MOVE CUST-RISK    TO WS-RISK
+           ELSE
+              MOVE "UNKNOWN"    TO WS-NIC
+              MOVE "NOT FOUND"  TO WS-NAME
+              MOVE "UNKNOWN"    TO WS-MOBILE
+              MOVE "UNKNOWN"    TO WS-RISK
            END-IF
+           CLOSE CUST-MASTER-FILE.
 
+       BUILD-PROFILE-JSON.
            STRING
              'JSON:{"type":"CustomerProfile",'
              '"customerId":"' WS-CUSTID '",'
@@ -46,8 +161,27 @@
              '"risk":"' WS-RISK '"}'
              DELIMITED BY SIZE
              INTO WS-JSON
-           END-STRING
+           END-STRING.
 
-           DISPLAY WS-JSON
-           GOBACK.
+       APPLY-CUSTOMER-UPDATES.
+           IF WS-NEW-NIC NOT = SPACES AND WS-NEW-NIC NOT = CUST-NIC
+              MOVE CUST-NIC     TO HIST-OLD-VALUE
+              MOVE WS-NEW-NIC   TO HIST-NEW-VALUE
+              MOVE "NIC"        TO HIST-FIELD
+              PERFORM WRITE-HISTORY-ENTRY
+              MOVE WS-NEW-NIC   TO CUST-NIC
+           END-IF
+           IF WS-NEW-MOBILE NOT = SPACES
+              AND WS-NEW-MOBILE NOT = CUST-MOBILE
+              MOVE CUST-MOBILE    TO HIST-OLD-VALUE
+              MOVE WS-NEW-MOBILE  TO HIST-NEW-VALUE
+              MOVE "MOBILE"       TO HIST-FIELD
+              PERFORM WRITE-HISTORY-ENTRY
+              MOVE WS-NEW-MOBILE  TO CUST-MOBILE
+           END-IF.
 
+       WRITE-HISTORY-ENTRY.
+           MOVE WS-CUSTID              TO HIST-CUSTID
+           MOVE FUNCTION CURRENT-DATE  TO HIST-TIMESTAMP
+           MOVE WS-OPERATOR            TO HIST-OPERATOR
+           WRITE HIST-RECORD.
