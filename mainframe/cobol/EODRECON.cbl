@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRECON.
+
+      * End-of-day reconciliation - compares the count and total
+      * amount of the day's APPROVED TRANSFER postings journaled by
+      * TXNPOST against the control totals supplied with the input
+      * batch, and reports any break so an operator can investigate
+      * before the cycle moves on to interest and statements. On a
+      * break, the report also lists every TRANSFER journaled with a
+      * non-APPROVED status (the items excluded from the actual
+      * count/total, and the likely explanation for a shortfall) so
+      * the operator has specific AUTH codes to chase instead of just
+      * a pass/fail total.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-SEQ-FILE ASSIGN TO "CTLTOTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTLTOTL-STATUS.
+
+           SELECT TXN-JOURNAL-FILE ASSIGN TO "TXNJRNL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS JRNL-AUTH
+              FILE STATUS IS WS-TXNJRNL-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-SEQ-FILE.
+       01  CTL-SEQ-RECORD.
+           05  SEQ-CTL-COUNT          PIC 9(7).
+           05  SEQ-CTL-AMOUNT-TOTAL   PIC 9(11)V99.
+
+       FD  TXN-JOURNAL-FILE.
+           COPY TXNJRNL.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTLTOTL-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-TXNJRNL-STATUS    PIC X(2) VALUE SPACES.
+           88  TXNJRNL-EOF          VALUE "10".
+       01  WS-RECONRPT-STATUS   PIC X(2) VALUE SPACES.
+
+       COPY CTLTOTL.
+
+       01  WS-ACTUAL-COUNT      PIC 9(7)      VALUE 0.
+       01  WS-ACTUAL-TOTAL      PIC S9(11)V99 VALUE 0.
+       01  WS-BREAK-ITEM-COUNT  PIC 9(7)      VALUE 0.
+       01  WS-BREAK-AMOUNT-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-CTL-COUNT-EDIT    PIC Z,ZZZ,ZZ9.
+       01  WS-ACT-COUNT-EDIT    PIC Z,ZZZ,ZZ9.
+       01  WS-CTL-TOTAL-EDIT    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  WS-ACT-TOTAL-EDIT    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT CTL-SEQ-FILE
+           READ CTL-SEQ-FILE
+               AT END
+                   CONTINUE
+           END-READ
+           MOVE SEQ-CTL-COUNT        TO CTL-COUNT
+           MOVE SEQ-CTL-AMOUNT-TOTAL TO CTL-AMOUNT-TOTAL
+           CLOSE CTL-SEQ-FILE
+
+           OPEN INPUT TXN-JOURNAL-FILE
+           PERFORM READ-NEXT-JOURNAL
+           PERFORM UNTIL TXNJRNL-EOF
+              IF JRNL-TRANSFER AND JRNL-STATUS = "APPROVED"
+                 ADD 1 TO WS-ACTUAL-COUNT
+                 ADD JRNL-AMOUNT TO WS-ACTUAL-TOTAL
+              END-IF
+              PERFORM READ-NEXT-JOURNAL
+           END-PERFORM
+           CLOSE TXN-JOURNAL-FILE
+
+           OPEN OUTPUT RECON-RPT-FILE
+           PERFORM WRITE-RECON-REPORT
+           CLOSE RECON-RPT-FILE
+
+           GOBACK.
+
+       READ-NEXT-JOURNAL.
+           READ TXN-JOURNAL-FILE NEXT RECORD
+               AT END SET TXNJRNL-EOF TO TRUE
+           END-READ.
+
+       WRITE-RECON-REPORT.
+           MOVE CTL-COUNT      TO WS-CTL-COUNT-EDIT
+           MOVE WS-ACTUAL-COUNT TO WS-ACT-COUNT-EDIT
+           MOVE CTL-AMOUNT-TOTAL TO WS-CTL-TOTAL-EDIT
+           MOVE WS-ACTUAL-TOTAL  TO WS-ACT-TOTAL-EDIT
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "END OF DAY RECONCILIATION REPORT"
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "CONTROL COUNT:  " WS-CTL-COUNT-EDIT
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "ACTUAL COUNT:   " WS-ACT-COUNT-EDIT
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "CONTROL AMOUNT: " WS-CTL-TOTAL-EDIT
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "ACTUAL AMOUNT:  " WS-ACT-TOTAL-EDIT
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           IF CTL-COUNT NOT = WS-ACTUAL-COUNT
+              STRING "*** BREAK - TRANSACTION COUNT DOES NOT AGREE ***"
+                 DELIMITED BY SIZE INTO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+              MOVE SPACES TO RECON-RPT-LINE
+           END-IF
+           IF CTL-AMOUNT-TOTAL NOT = WS-ACTUAL-TOTAL
+              STRING "*** BREAK - TRANSACTION AMOUNT DOES NOT AGREE ***"
+                 DELIMITED BY SIZE INTO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+              MOVE SPACES TO RECON-RPT-LINE
+           END-IF
+           IF CTL-COUNT = WS-ACTUAL-COUNT
+              AND CTL-AMOUNT-TOTAL = WS-ACTUAL-TOTAL
+              STRING "RECONCILIATION BALANCED"
+                 DELIMITED BY SIZE INTO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+              PERFORM WRITE-BREAK-DETAIL
+           END-IF.
+
+       WRITE-BREAK-DETAIL.
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "BREAK DETAIL - TRANSFERS NOT COUNTED IN ACTUAL:"
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           OPEN INPUT TXN-JOURNAL-FILE
+           PERFORM READ-NEXT-JOURNAL
+           PERFORM UNTIL TXNJRNL-EOF
+              IF JRNL-TRANSFER AND JRNL-STATUS NOT = "APPROVED"
+                 PERFORM WRITE-BREAK-ITEM-LINE
+                 ADD 1 TO WS-BREAK-ITEM-COUNT
+              END-IF
+              PERFORM READ-NEXT-JOURNAL
+           END-PERFORM
+           CLOSE TXN-JOURNAL-FILE
+
+           IF WS-BREAK-ITEM-COUNT = 0
+              MOVE SPACES TO RECON-RPT-LINE
+              STRING "  NONE FOUND - BREAK IS UNEXPLAINED BY REJECTS, "
+                 "INVESTIGATE FOR DUPLICATE OR OUT-OF-CYCLE POSTINGS"
+                 DELIMITED BY SIZE INTO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+           END-IF.
+
+       WRITE-BREAK-ITEM-LINE.
+           MOVE JRNL-AMOUNT TO WS-BREAK-AMOUNT-EDIT
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "  AUTH " JRNL-AUTH
+              " STATUS " JRNL-STATUS
+              " AMOUNT " WS-BREAK-AMOUNT-EDIT
+              DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE.
