@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRISK.
+
+      * Nightly risk recalculation - walks the customer master and,
+      * for each customer's accounts, tallies approved transaction
+      * volume and large-value transfers from the journal, then
+      * rewrites CUST-RISK from that behavior instead of leaving it
+      * frozen at whatever value was typed in at account opening.
+      * Only postings that actually moved money (transfers, reversals,
+      * captures) count toward the tally - a HOLD or RELEASE is a memo
+      * entry with no funds movement, and interest is system-generated
+      * rather than customer behavior, so neither belongs in a
+      * behavioral risk score.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT TXN-JOURNAL-FILE ASSIGN TO "TXNJRNL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS JRNL-AUTH
+              FILE STATUS IS WS-TXNJRNL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TXN-JOURNAL-FILE.
+           COPY TXNJRNL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMSTR-STATUS   PIC X(2) VALUE SPACES.
+           88  CUSTMSTR-EOF         VALUE "10".
+       01  WS-ACCTMSTR-STATUS   PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-EOF         VALUE "10".
+       01  WS-TXNJRNL-STATUS    PIC X(2) VALUE SPACES.
+           88  TXNJRNL-EOF          VALUE "10".
+
+       01  WS-LARGE-VALUE-LIMIT PIC S9(9)V99 VALUE 50000.00.
+       01  WS-HIGH-VOLUME-LIMIT PIC 9(5) VALUE 20.
+       01  WS-MED-VOLUME-LIMIT  PIC 9(5) VALUE 5.
+
+       01  WS-TXN-COUNT         PIC 9(5) VALUE 0.
+       01  WS-LARGE-TXN-COUNT   PIC 9(5) VALUE 0.
+       01  WS-NEW-RISK          PIC X(10) VALUE SPACES.
+       01  WS-CUSTOMER-COUNT    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O CUST-MASTER-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN INPUT TXN-JOURNAL-FILE
+
+           PERFORM READ-NEXT-CUSTOMER
+           PERFORM UNTIL CUSTMSTR-EOF
+              PERFORM RECALC-CUSTOMER-RISK
+              ADD 1 TO WS-CUSTOMER-COUNT
+              PERFORM READ-NEXT-CUSTOMER
+           END-PERFORM
+
+           CLOSE CUST-MASTER-FILE
+           CLOSE ACCT-MASTER-FILE
+           CLOSE TXN-JOURNAL-FILE
+
+           DISPLAY "CUSTRISK: " WS-CUSTOMER-COUNT " CUSTOMERS RESCORED"
+           GOBACK.
+
+       READ-NEXT-CUSTOMER.
+           READ CUST-MASTER-FILE NEXT RECORD
+               AT END SET CUSTMSTR-EOF TO TRUE
+           END-READ.
+
+       RECALC-CUSTOMER-RISK.
+           MOVE 0 TO WS-TXN-COUNT
+           MOVE 0 TO WS-LARGE-TXN-COUNT
+
+           CLOSE ACCT-MASTER-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL ACCTMSTR-EOF
+              IF ACCT-CUSTID = CUST-ID
+                 PERFORM TALLY-ACCOUNT-ACTIVITY
+              END-IF
+              PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+
+           IF WS-LARGE-TXN-COUNT > 0
+              OR WS-TXN-COUNT > WS-HIGH-VOLUME-LIMIT
+              MOVE "HIGH"   TO WS-NEW-RISK
+           ELSE
+              IF WS-TXN-COUNT > WS-MED-VOLUME-LIMIT
+                 MOVE "MEDIUM" TO WS-NEW-RISK
+              ELSE
+                 MOVE "LOW"    TO WS-NEW-RISK
+              END-IF
+           END-IF
+
+           MOVE WS-NEW-RISK TO CUST-RISK
+           REWRITE CUSTOMER-RECORD.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END SET ACCTMSTR-EOF TO TRUE
+           END-READ.
+
+       TALLY-ACCOUNT-ACTIVITY.
+           CLOSE TXN-JOURNAL-FILE
+           OPEN INPUT TXN-JOURNAL-FILE
+           PERFORM READ-NEXT-JOURNAL
+           PERFORM UNTIL TXNJRNL-EOF
+              IF JRNL-STATUS = "APPROVED"
+                 AND (JRNL-TRANSFER OR JRNL-REVERSAL OR JRNL-CAPTURE)
+                 AND (JRNL-FROM = ACCT-ID OR JRNL-TO = ACCT-ID)
+                 ADD 1 TO WS-TXN-COUNT
+                 IF JRNL-AMOUNT > WS-LARGE-VALUE-LIMIT
+                    ADD 1 TO WS-LARGE-TXN-COUNT
+                 END-IF
+              END-IF
+              PERFORM READ-NEXT-JOURNAL
+           END-PERFORM.
+
+       READ-NEXT-JOURNAL.
+           READ TXN-JOURNAL-FILE NEXT RECORD
+               AT END SET TXNJRNL-EOF TO TRUE
+           END-READ.
