@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLOAD.
+
+      * One-time / ad-hoc loader that (re)builds the account master
+      * from a sequential extract, so operations can add or change an
+      * account by editing a data set instead of asking for a
+      * recompile of ACCTINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-SEQ-FILE ASSIGN TO "ACCTSEQ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ACCTSEQ-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-SEQ-FILE.
+       01  ACCT-SEQ-RECORD.
+           05  SEQ-ACCT-ID        PIC X(8).
+           05  SEQ-ACCT-CUSTID    PIC X(10).
+           05  SEQ-ACCT-SEGMENT   PIC X(10).
+           05  SEQ-ACCT-CCY       PIC X(3).
+           05  SEQ-ACCT-BALANCE   PIC 9(9)V99.
+
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTSEQ-STATUS     PIC X(2) VALUE SPACES.
+           88  ACCTSEQ-OK            VALUE "00".
+           88  ACCTSEQ-EOF           VALUE "10".
+       01  WS-ACCTMSTR-STATUS    PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-OK           VALUE "00".
+       01  WS-EOF-SWITCH         PIC X(1) VALUE "N".
+           88  EOF-REACHED           VALUE "Y".
+       01  WS-LOADED-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT ACCT-SEQ-FILE
+           OPEN OUTPUT ACCT-MASTER-FILE
+
+           PERFORM READ-ACCT-SEQ
+           PERFORM UNTIL EOF-REACHED
+              PERFORM LOAD-ACCT-RECORD
+              PERFORM READ-ACCT-SEQ
+           END-PERFORM
+
+           CLOSE ACCT-SEQ-FILE
+           CLOSE ACCT-MASTER-FILE
+
+           DISPLAY "ACCTLOAD: " WS-LOADED-COUNT " ACCOUNTS LOADED"
+           GOBACK.
+
+       READ-ACCT-SEQ.
+           READ ACCT-SEQ-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+
+       LOAD-ACCT-RECORD.
+           MOVE SEQ-ACCT-ID       TO ACCT-ID
+           MOVE SEQ-ACCT-CUSTID   TO ACCT-CUSTID
+           MOVE SEQ-ACCT-SEGMENT  TO ACCT-SEGMENT
+           MOVE SEQ-ACCT-CCY      TO ACCT-CCY
+           MOVE SEQ-ACCT-BALANCE  TO ACCT-BALANCE
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ACCTLOAD: DUPLICATE ACCOUNT " ACCT-ID
+           END-WRITE
+           ADD 1 TO WS-LOADED-COUNT.
