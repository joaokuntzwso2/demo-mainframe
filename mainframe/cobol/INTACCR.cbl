@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+
+      * Nightly interest accrual - walks the account master crediting
+      * each account its daily interest, at a rate set by ACCT-SEGMENT,
+      * and journals every credit as a JRNL-INTEREST entry so it shows
+      * up on the customer's statement alongside ordinary transfers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT TXN-JOURNAL-FILE ASSIGN TO "TXNJRNL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS JRNL-AUTH
+              FILE STATUS IS WS-TXNJRNL-STATUS.
+
+           SELECT AUTH-CTL-FILE ASSIGN TO "AUTHCTL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS AUTHCTL-KEY
+              FILE STATUS IS WS-AUTHCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TXN-JOURNAL-FILE.
+           COPY TXNJRNL.
+
+       FD  AUTH-CTL-FILE.
+           COPY AUTHCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMSTR-STATUS   PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-OK          VALUE "00".
+           88  ACCTMSTR-EOF         VALUE "10".
+       01  WS-TXNJRNL-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-AUTHCTL-STATUS    PIC X(2) VALUE SPACES.
+           88  AUTHCTL-OK           VALUE "00".
+
+       01  WS-PLATINUM-RATE     PIC 9V9(6) VALUE 0.050000.
+       01  WS-STANDARD-RATE     PIC 9V9(6) VALUE 0.020000.
+       01  WS-DAYS-IN-YEAR      PIC 9(3)   VALUE 365.
+
+       01  WS-RATE              PIC 9V9(6) VALUE 0.
+       01  WS-INTEREST          PIC S9(9)V99 VALUE 0.
+       01  WS-AUTH              PIC X(10) VALUE SPACES.
+       01  WS-AUTH-SEQ          PIC 9(6)  VALUE 0.
+
+       01  WS-ACCOUNT-COUNT     PIC 9(7) VALUE 0.
+       01  WS-CREDITED-COUNT    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN I-O TXN-JOURNAL-FILE
+           OPEN I-O AUTH-CTL-FILE
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL ACCTMSTR-EOF
+              PERFORM ACCRUE-ACCOUNT-INTEREST
+              ADD 1 TO WS-ACCOUNT-COUNT
+              PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE TXN-JOURNAL-FILE
+           CLOSE AUTH-CTL-FILE
+
+           DISPLAY "INTACCR: " WS-ACCOUNT-COUNT " ACCOUNTS SCANNED, "
+              WS-CREDITED-COUNT " CREDITED"
+           GOBACK.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END SET ACCTMSTR-EOF TO TRUE
+           END-READ.
+
+       ACCRUE-ACCOUNT-INTEREST.
+           EVALUATE ACCT-SEGMENT
+              WHEN "PLATINUM"
+                 MOVE WS-PLATINUM-RATE TO WS-RATE
+              WHEN OTHER
+                 MOVE WS-STANDARD-RATE TO WS-RATE
+           END-EVALUATE
+
+           IF ACCT-BALANCE > 0
+              COMPUTE WS-INTEREST ROUNDED =
+                 ACCT-BALANCE * WS-RATE / WS-DAYS-IN-YEAR
+              IF WS-INTEREST > 0
+                 ADD WS-INTEREST TO ACCT-BALANCE
+                 REWRITE ACCOUNT-RECORD
+                 PERFORM NEXT-AUTH-CODE
+                 PERFORM WRITE-INTEREST-JOURNAL-ENTRY
+                 ADD 1 TO WS-CREDITED-COUNT
+              END-IF
+           END-IF.
+
+       NEXT-AUTH-CODE.
+           MOVE "A" TO AUTHCTL-KEY
+           READ AUTH-CTL-FILE
+               INVALID KEY
+                   MOVE 0 TO AUTHCTL-LAST-SEQ
+           END-READ
+           ADD 1 TO AUTHCTL-LAST-SEQ
+           MOVE AUTHCTL-LAST-SEQ TO WS-AUTH-SEQ
+           IF AUTHCTL-OK
+              REWRITE AUTHCTL-RECORD
+           ELSE
+              WRITE AUTHCTL-RECORD
+           END-IF
+           STRING "AUTH" WS-AUTH-SEQ DELIMITED BY SIZE INTO WS-AUTH.
+
+       WRITE-INTEREST-JOURNAL-ENTRY.
+           MOVE WS-AUTH        TO JRNL-AUTH
+           MOVE FUNCTION CURRENT-DATE TO JRNL-TIMESTAMP
+           SET JRNL-INTEREST   TO TRUE
+           MOVE SPACES         TO JRNL-FROM
+           MOVE ACCT-ID        TO JRNL-TO
+           MOVE WS-INTEREST    TO JRNL-AMOUNT
+           MOVE ACCT-CCY       TO JRNL-CCY
+           MOVE "APPROVED"     TO JRNL-STATUS
+           MOVE SPACES         TO JRNL-REF-AUTH
+           WRITE JRNL-RECORD.
