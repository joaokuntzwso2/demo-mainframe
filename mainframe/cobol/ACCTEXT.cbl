@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTEXT.
+
+      * Batch companion to ACCTINQ - instead of one ad hoc SYSIN card
+      * per call, reads a work file of account IDs (one per line, with
+      * an optional reporting currency) and writes one AccountInquiry
+      * JSON line per account to an extract file in a single run, so a
+      * downstream feed can pull a whole book of accounts at once.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTID-WORK-FILE ASSIGN TO "ACCTIDS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT ACCT-EXTRACT-FILE ASSIGN TO "ACCTEXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FX-KEY
+              FILE STATUS IS WS-FXRATE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTID-WORK-FILE.
+       01  ACCTID-WORK-RECORD.
+           05  WORK-ACCT-ID       PIC X(8).
+           05  WORK-REPORTCCY     PIC X(3).
+
+       FD  ACCT-EXTRACT-FILE.
+       01  ACCT-EXTRACT-LINE      PIC X(220).
+
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPENSE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTID             PIC X(8) VALUE SPACES.
+       01  WS-REPORTCCY          PIC X(3) VALUE SPACES.
+       01  WS-NAME               PIC X(30) VALUE SPACES.
+       01  WS-SEGMENT            PIC X(10) VALUE SPACES.
+       01  WS-CCY                PIC X(3)  VALUE SPACES.
+       01  WS-BALANCE            PIC S9(9)V99 VALUE 0.
+       01  WS-BALTXT             PIC -9(9).99.
+
+       01  WS-WORK-STATUS        PIC X(2) VALUE SPACES.
+           88  WORK-EOF              VALUE "10".
+       01  WS-EXTRACT-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-ACCTMSTR-STATUS    PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-OK           VALUE "00".
+       01  WS-CUSTMSTR-STATUS    PIC X(2) VALUE SPACES.
+           88  CUSTMSTR-OK           VALUE "00".
+       01  WS-FXRATE-STATUS      PIC X(2) VALUE SPACES.
+           88  FXRATE-OK             VALUE "00".
+       01  WS-SUSPENSE-STATUS    PIC X(2) VALUE SPACES.
+
+       01  WS-EXTRACT-COUNT      PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT ACCTID-WORK-FILE
+           OPEN OUTPUT ACCT-EXTRACT-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN INPUT CUST-MASTER-FILE
+           OPEN INPUT FX-RATE-FILE
+           OPEN EXTEND SUSPENSE-FILE
+
+           PERFORM READ-NEXT-WORK-RECORD
+           PERFORM UNTIL WORK-EOF
+              PERFORM PROCESS-ONE-ACCOUNT
+              PERFORM READ-NEXT-WORK-RECORD
+           END-PERFORM
+
+           CLOSE ACCTID-WORK-FILE
+           CLOSE ACCT-EXTRACT-FILE
+           CLOSE ACCT-MASTER-FILE
+           CLOSE CUST-MASTER-FILE
+           CLOSE FX-RATE-FILE
+           CLOSE SUSPENSE-FILE
+
+           DISPLAY "ACCTEXT: " WS-EXTRACT-COUNT " EXTRACTED, "
+              WS-REJECT-COUNT " REJECTED"
+           GOBACK.
+
+       READ-NEXT-WORK-RECORD.
+           READ ACCTID-WORK-FILE
+               AT END SET WORK-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ONE-ACCOUNT.
+           MOVE WORK-ACCT-ID   TO WS-ACCTID
+           MOVE WORK-REPORTCCY TO WS-REPORTCCY
+
+           IF WS-ACCTID = SPACES
+              PERFORM WRITE-SUSPENSE-RECORD
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              PERFORM LOOKUP-ACCOUNT
+              PERFORM WRITE-EXTRACT-RECORD
+              ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE "ACCTEXT"              TO SUSP-PROGRAM
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           MOVE "E002"                 TO SUSP-REASON
+           MOVE ACCTID-WORK-RECORD     TO SUSP-LINE
+           WRITE SUSP-RECORD.
+
+       LOOKUP-ACCOUNT.
+           MOVE "NOT FOUND" TO WS-NAME
+           MOVE "N/A"       TO WS-SEGMENT
+           MOVE "LKR"       TO WS-CCY
+           MOVE 0           TO WS-BALANCE
+
+           MOVE WS-ACCTID TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF ACCTMSTR-OK
+              MOVE ACCT-SEGMENT  TO WS-SEGMENT
+              MOVE ACCT-CCY      TO WS-CCY
+              MOVE ACCT-BALANCE  TO WS-BALANCE
+
+              MOVE ACCT-CUSTID TO CUST-ID
+              READ CUST-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+              END-READ
+              IF CUSTMSTR-OK
+                 MOVE CUST-NAME TO WS-NAME
+              ELSE
+                 MOVE "UNKNOWN" TO WS-NAME
+              END-IF
+
+              IF WS-REPORTCCY NOT = SPACES
+                 AND WS-REPORTCCY NOT = ACCT-CCY
+                 PERFORM CONVERT-BALANCE-TO-REPORTCCY
+              END-IF
+           END-IF.
+
+       CONVERT-BALANCE-TO-REPORTCCY.
+           MOVE WS-CCY        TO FX-CCY-FROM
+           MOVE WS-REPORTCCY  TO FX-CCY-TO
+           READ FX-RATE-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF FXRATE-OK
+              COMPUTE WS-BALANCE ROUNDED = WS-BALANCE * FX-RATE
+              MOVE WS-REPORTCCY TO WS-CCY
+           END-IF.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-BALANCE TO WS-BALTXT
+
+           STRING
+             'JSON:{"type":"AccountInquiry",'
+             '"accountId":"' WS-ACCTID '",'
+             '"name":"' WS-NAME '",'
+             '"segment":"' WS-SEGMENT '",'
+             '"currency":"' WS-CCY '",'
+             '"balance":' WS-BALTXT '}'
+             DELIMITED BY SIZE
+             INTO ACCT-EXTRACT-LINE
+           END-STRING
+
+           WRITE ACCT-EXTRACT-LINE.
