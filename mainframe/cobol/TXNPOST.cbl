@@ -1,59 +1,657 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TXNPOST.
 
+      * Posts a batch of transfer requests from SYSIN, one request per
+      * FROM=/TO=/AMOUNT=/CCY= block separated by a blank line, so a
+      * day's worth of postings can be fed to a single run instead of
+      * one invocation per transfer. A block may instead carry
+      * TXNTYPE=REVERSAL and REFAUTH=<auth code> to void an earlier
+      * approved transfer and post the offsetting entry, or
+      * TXNTYPE=HOLD (with FROM=/TO=/AMOUNT=/CCY= as usual) to reserve
+      * an amount against the from-account's available balance without
+      * moving money, later finalized or cancelled by a
+      * TXNTYPE=CAPTURE or TXNTYPE=RELEASE block carrying the hold's
+      * own auth code as REFAUTH=.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-INPUT-FILE ASSIGN TO "SYSIN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SYSIN-STATUS.
+
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT TXN-JOURNAL-FILE ASSIGN TO "TXNJRNL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS JRNL-AUTH
+              FILE STATUS IS WS-TXNJRNL-STATUS.
+
+           SELECT AUTH-CTL-FILE ASSIGN TO "AUTHCTL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS AUTHCTL-KEY
+              FILE STATUS IS WS-AUTHCTL-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO "HOLDFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS HOLD-AUTH
+              FILE STATUS IS WS-HOLDFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-INPUT-FILE.
+       01  TXN-INPUT-LINE     PIC X(80).
+
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  TXN-JOURNAL-FILE.
+           COPY TXNJRNL.
+
+       FD  AUTH-CTL-FILE.
+           COPY AUTHCTL.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPENSE.
+
+       FD  HOLD-FILE.
+           COPY HOLDREC.
+
        WORKING-STORAGE SECTION.
        01  WS-LINE        PIC X(80).
        01  WS-FROM        PIC X(8) VALUE SPACES.
        01  WS-TO          PIC X(8) VALUE SPACES.
        01  WS-AMOUNT      PIC X(20) VALUE SPACES.
+       01  WS-AMOUNT-NUM  PIC S9(9)V99 VALUE 0.
+       01  WS-AMOUNT-EDIT PIC -9(9).99.
        01  WS-CCY         PIC X(3)  VALUE "LKR".
        01  WS-STATUS      PIC X(12) VALUE SPACES.
+       01  WS-REASON      PIC X(30) VALUE SPACES.
        01  WS-AUTH        PIC X(10) VALUE SPACES.
+       01  WS-AUTH-SEQ    PIC 9(6)  VALUE 0.
+       01  WS-TXNTYPE     PIC X(8)  VALUE "TRANSFER".
+           88  TXNTYPE-TRANSFER  VALUE "TRANSFER".
+           88  TXNTYPE-REVERSAL  VALUE "REVERSAL".
+           88  TXNTYPE-HOLD      VALUE "HOLD".
+           88  TXNTYPE-CAPTURE   VALUE "CAPTURE".
+           88  TXNTYPE-RELEASE   VALUE "RELEASE".
+       01  WS-REFAUTH     PIC X(10) VALUE SPACES.
        01  WS-JSON        PIC X(260).
+       01  WS-FROM-FOUND  PIC X(1) VALUE "N".
+           88  FROM-FOUND     VALUE "Y".
+       01  WS-TO-FOUND    PIC X(1) VALUE "N".
+           88  TO-FOUND       VALUE "Y".
+       01  WS-ORIG-FOUND  PIC X(1) VALUE "N".
+           88  ORIG-FOUND     VALUE "Y".
+       01  WS-ALREADY-REVERSED PIC X(1) VALUE "N".
+           88  ALREADY-REVERSED   VALUE "Y".
+       01  WS-SAVE-JRNL-AUTH   PIC X(10) VALUE SPACES.
+       01  WS-SYSIN-STATUS     PIC X(2) VALUE SPACES.
+           88  SYSIN-EOF          VALUE "10".
+       01  WS-ACCTMSTR-STATUS  PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-OK        VALUE "00".
+       01  WS-TXNJRNL-STATUS   PIC X(2) VALUE SPACES.
+           88  TXNJRNL-OK         VALUE "00".
+           88  TXNJRNL-EOF        VALUE "10".
+       01  WS-AUTHCTL-STATUS   PIC X(2) VALUE SPACES.
+           88  AUTHCTL-OK         VALUE "00".
+       01  WS-SUSPENSE-STATUS  PIC X(2) VALUE SPACES.
+       01  WS-HOLDFILE-STATUS  PIC X(2) VALUE SPACES.
+           88  HOLDFILE-OK        VALUE "00".
+           88  HOLDFILE-EOF       VALUE "10".
+       01  WS-HOLD-FOUND       PIC X(1) VALUE "N".
+           88  HOLD-FOUND          VALUE "Y".
+       01  WS-HELD-AMOUNT      PIC S9(9)V99 VALUE 0.
+       01  WS-TXN-COUNT        PIC 9(7) VALUE 0.
+
+       01  WS-BLOCK-FIRST-LINE PIC X(80) VALUE SPACES.
+       01  WS-BLOCK-VALID      PIC X(1)  VALUE "Y".
+           88  BLOCK-VALID         VALUE "Y".
+       01  WS-SUSP-REASON      PIC X(4)  VALUE SPACES.
+       01  WS-AMOUNT-TRIM      PIC X(20) VALUE SPACES.
+       01  WS-AMOUNT-LEN       PIC 9(2)  VALUE 0.
+       01  WS-CHAR-IDX         PIC 9(2)  VALUE 0.
+       01  WS-BAD-CHAR-FOUND   PIC X(1)  VALUE "N".
+           88  BAD-CHAR-FOUND      VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM UNTIL 1 = 2
-              ACCEPT WS-LINE FROM SYSIN
-              IF WS-LINE = SPACES
-                 EXIT PERFORM
-              END-IF
+           OPEN INPUT TXN-INPUT-FILE
+           OPEN I-O AUTH-CTL-FILE
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN I-O TXN-JOURNAL-FILE
+           OPEN EXTEND SUSPENSE-FILE
+           OPEN I-O HOLD-FILE
 
-              IF WS-LINE(1:5) = "FROM="
-                 MOVE WS-LINE(6:8) TO WS-FROM
-              END-IF
-              IF WS-LINE(1:3) = "TO="
-                 MOVE WS-LINE(4:8) TO WS-TO
-              END-IF
-              IF WS-LINE(1:7) = "AMOUNT="
-                 MOVE WS-LINE(8:20) TO WS-AMOUNT
+           PERFORM READ-NEXT-INPUT-LINE
+           PERFORM UNTIL SYSIN-EOF
+              PERFORM PROCESS-ONE-TRANSACTION
+              ADD 1 TO WS-TXN-COUNT
+           END-PERFORM
+
+           CLOSE TXN-INPUT-FILE
+           CLOSE AUTH-CTL-FILE
+           CLOSE ACCT-MASTER-FILE
+           CLOSE TXN-JOURNAL-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE HOLD-FILE
+
+           DISPLAY "TXNPOST: " WS-TXN-COUNT " TRANSACTIONS PROCESSED"
+           GOBACK.
+
+       READ-NEXT-INPUT-LINE.
+           READ TXN-INPUT-FILE INTO WS-LINE
+               AT END SET SYSIN-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ONE-TRANSACTION.
+           MOVE SPACES TO WS-FROM WS-TO WS-CCY
+           MOVE SPACES TO WS-AMOUNT
+           MOVE SPACES TO WS-REFAUTH
+           MOVE "LKR" TO WS-CCY
+           MOVE 0 TO WS-AMOUNT-NUM
+           MOVE "TRANSFER" TO WS-TXNTYPE
+           MOVE WS-LINE TO WS-BLOCK-FIRST-LINE
+           MOVE "Y" TO WS-BLOCK-VALID
+
+           PERFORM UNTIL WS-LINE = SPACES OR SYSIN-EOF
+              PERFORM PARSE-TXN-LINE
+              PERFORM READ-NEXT-INPUT-LINE
+           END-PERFORM
+           IF NOT SYSIN-EOF
+              PERFORM READ-NEXT-INPUT-LINE
+           END-IF
+
+           PERFORM VALIDATE-BLOCK-STRUCTURE
+
+           IF NOT BLOCK-VALID
+              PERFORM WRITE-SUSPENSE-RECORD
+              MOVE 0 TO WS-AMOUNT-NUM
+              MOVE "REJECTED" TO WS-STATUS
+              MOVE "MALFORMED INPUT" TO WS-REASON
+              PERFORM NEXT-AUTH-CODE
+              PERFORM WRITE-JOURNAL-ENTRY
+              PERFORM WRITE-TXN-RESULT
+           ELSE
+              PERFORM NEXT-AUTH-CODE
+              EVALUATE TRUE
+                 WHEN TXNTYPE-REVERSAL
+                    PERFORM VALIDATE-AND-POST-REVERSAL
+                 WHEN TXNTYPE-HOLD
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-AMOUNT))
+                       TO WS-AMOUNT-NUM
+                    PERFORM VALIDATE-AND-POST-HOLD
+                 WHEN TXNTYPE-CAPTURE
+                    PERFORM VALIDATE-AND-POST-CAPTURE
+                 WHEN TXNTYPE-RELEASE
+                    PERFORM VALIDATE-AND-POST-RELEASE
+                 WHEN OTHER
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-AMOUNT))
+                       TO WS-AMOUNT-NUM
+                    PERFORM VALIDATE-AND-POST
+              END-EVALUATE
+              PERFORM WRITE-JOURNAL-ENTRY
+              PERFORM WRITE-TXN-RESULT
+           END-IF.
+
+       VALIDATE-BLOCK-STRUCTURE.
+           MOVE "Y" TO WS-BLOCK-VALID
+           EVALUATE TRUE
+              WHEN TXNTYPE-REVERSAL OR TXNTYPE-CAPTURE OR
+                   TXNTYPE-RELEASE
+                 IF WS-REFAUTH = SPACES
+                    MOVE "N"    TO WS-BLOCK-VALID
+                    MOVE "E001" TO WS-SUSP-REASON
+                 END-IF
+              WHEN TXNTYPE-TRANSFER OR TXNTYPE-HOLD
+                 PERFORM VALIDATE-TRANSFER-FIELDS
+              WHEN OTHER
+                 MOVE "N"    TO WS-BLOCK-VALID
+                 MOVE "E001" TO WS-SUSP-REASON
+           END-EVALUATE.
+
+       VALIDATE-TRANSFER-FIELDS.
+           IF WS-FROM = SPACES OR WS-TO = SPACES
+              MOVE "N"    TO WS-BLOCK-VALID
+              MOVE "E001" TO WS-SUSP-REASON
+           ELSE
+              IF WS-AMOUNT = SPACES
+                 MOVE "N"    TO WS-BLOCK-VALID
+                 MOVE "E002" TO WS-SUSP-REASON
+              ELSE
+                 PERFORM VALIDATE-AMOUNT-NUMERIC
+                 IF BAD-CHAR-FOUND
+                    MOVE "N"    TO WS-BLOCK-VALID
+                    MOVE "E003" TO WS-SUSP-REASON
+                 END-IF
               END-IF
-              IF WS-LINE(1:4) = "CCY="
-                 MOVE WS-LINE(5:3) TO WS-CCY
+           END-IF.
+
+       VALIDATE-AMOUNT-NUMERIC.
+           MOVE FUNCTION TRIM(WS-AMOUNT) TO WS-AMOUNT-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AMOUNT))
+              TO WS-AMOUNT-LEN
+           MOVE "N" TO WS-BAD-CHAR-FOUND
+           IF WS-AMOUNT-LEN = 0
+              SET BAD-CHAR-FOUND TO TRUE
+           ELSE
+              PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                 UNTIL WS-CHAR-IDX > WS-AMOUNT-LEN
+                 IF WS-AMOUNT-TRIM(WS-CHAR-IDX:1) NOT NUMERIC
+                    AND WS-AMOUNT-TRIM(WS-CHAR-IDX:1) NOT = "."
+                    SET BAD-CHAR-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE "TXNPOST"              TO SUSP-PROGRAM
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           MOVE WS-SUSP-REASON         TO SUSP-REASON
+           MOVE WS-BLOCK-FIRST-LINE    TO SUSP-LINE
+           WRITE SUSP-RECORD.
+
+       PARSE-TXN-LINE.
+           IF WS-LINE(1:5) = "FROM="
+              MOVE WS-LINE(6:8) TO WS-FROM
+           END-IF
+           IF WS-LINE(1:3) = "TO="
+              MOVE WS-LINE(4:8) TO WS-TO
+           END-IF
+           IF WS-LINE(1:7) = "AMOUNT="
+              MOVE WS-LINE(8:20) TO WS-AMOUNT
+           END-IF
+           IF WS-LINE(1:4) = "CCY="
+              MOVE WS-LINE(5:3) TO WS-CCY
+           END-IF
+           IF WS-LINE(1:8) = "TXNTYPE="
+              MOVE WS-LINE(9:8) TO WS-TXNTYPE
+           END-IF
+           IF WS-LINE(1:8) = "REFAUTH="
+              MOVE WS-LINE(9:10) TO WS-REFAUTH
+           END-IF.
+
+       NEXT-AUTH-CODE.
+           MOVE "A" TO AUTHCTL-KEY
+           READ AUTH-CTL-FILE
+               INVALID KEY
+                   MOVE 0 TO AUTHCTL-LAST-SEQ
+           END-READ
+           ADD 1 TO AUTHCTL-LAST-SEQ
+           MOVE AUTHCTL-LAST-SEQ TO WS-AUTH-SEQ
+           IF AUTHCTL-OK
+              REWRITE AUTHCTL-RECORD
+           ELSE
+              WRITE AUTHCTL-RECORD
+           END-IF
+           STRING "AUTH" WS-AUTH-SEQ DELIMITED BY SIZE INTO WS-AUTH.
+
+       VALIDATE-AND-POST.
+           MOVE WS-FROM TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-FROM-FOUND TO "N"
+               NOT INVALID KEY
+                   SET FROM-FOUND TO TRUE
+           END-READ
+
+           IF NOT FROM-FOUND
+              MOVE "REJECTED"  TO WS-STATUS
+              MOVE "FROM ACCOUNT NOT FOUND" TO WS-REASON
+           ELSE
+              IF WS-AMOUNT-NUM NOT > 0
+                 MOVE "REJECTED"  TO WS-STATUS
+                 MOVE "INVALID AMOUNT" TO WS-REASON
+              ELSE
+                 PERFORM SUM-OPEN-HOLDS
+                 IF ACCT-BALANCE - WS-HELD-AMOUNT < WS-AMOUNT-NUM
+                    MOVE "REJECTED"  TO WS-STATUS
+                    MOVE "INSUFFICIENT FUNDS" TO WS-REASON
+                 ELSE
+                    PERFORM POST-DEBIT-CREDIT
+                 END-IF
               END-IF
-           END-PERFORM
+           END-IF.
 
-           IF WS-FROM = "00000001" AND WS-TO = "00000002"
+       POST-DEBIT-CREDIT.
+           SUBTRACT WS-AMOUNT-NUM FROM ACCT-BALANCE
+           REWRITE ACCOUNT-RECORD
+
+           MOVE WS-TO TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-TO-FOUND TO "N"
+               NOT INVALID KEY
+                   SET TO-FOUND TO TRUE
+           END-READ
+
+           IF NOT TO-FOUND
+              MOVE WS-FROM TO ACCT-ID
+              READ ACCT-MASTER-FILE
+              END-READ
+              ADD WS-AMOUNT-NUM TO ACCT-BALANCE
+              REWRITE ACCOUNT-RECORD
+              MOVE "REJECTED"  TO WS-STATUS
+              MOVE "TO ACCOUNT NOT FOUND" TO WS-REASON
+           ELSE
+              ADD WS-AMOUNT-NUM TO ACCT-BALANCE
+              REWRITE ACCOUNT-RECORD
               MOVE "APPROVED"  TO WS-STATUS
-              MOVE "AUTH000123" TO WS-AUTH
+              MOVE SPACES TO WS-REASON
+           END-IF.
+
+       VALIDATE-AND-POST-REVERSAL.
+           MOVE WS-REFAUTH TO JRNL-AUTH
+           MOVE "N" TO WS-ORIG-FOUND
+           READ TXN-JOURNAL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ORIG-FOUND TO TRUE
+           END-READ
+
+           IF NOT ORIG-FOUND
+              MOVE SPACES  TO WS-FROM WS-TO
+              MOVE 0       TO WS-AMOUNT-NUM
+              MOVE "REJECTED" TO WS-STATUS
+              MOVE "ORIGINAL TRANSACTION NOT FOUND" TO WS-REASON
            ELSE
+              MOVE JRNL-FROM   TO WS-FROM
+              MOVE JRNL-TO     TO WS-TO
+              MOVE JRNL-AMOUNT TO WS-AMOUNT-NUM
+              MOVE WS-AMOUNT-NUM TO WS-AMOUNT-EDIT
+              MOVE WS-AMOUNT-EDIT TO WS-AMOUNT
+              MOVE JRNL-CCY    TO WS-CCY
+              IF JRNL-STATUS NOT = "APPROVED"
+                 MOVE "REJECTED" TO WS-STATUS
+                 MOVE "ORIGINAL TXN NOT APPROVED" TO WS-REASON
+              ELSE
+                 IF NOT JRNL-TRANSFER
+                    MOVE "REJECTED" TO WS-STATUS
+                    MOVE "ONLY TRANSFERS CAN BE REVERSED" TO WS-REASON
+                 ELSE
+                    PERFORM CHECK-ALREADY-REVERSED
+                    IF ALREADY-REVERSED
+                       MOVE "REJECTED" TO WS-STATUS
+                       MOVE "ALREADY REVERSED" TO WS-REASON
+                    ELSE
+                       PERFORM POST-REVERSAL-DEBIT-CREDIT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       CHECK-ALREADY-REVERSED.
+           MOVE "N" TO WS-ALREADY-REVERSED
+           MOVE LOW-VALUES TO JRNL-AUTH
+           START TXN-JOURNAL-FILE KEY IS NOT LESS THAN JRNL-AUTH
+               INVALID KEY
+                   SET TXNJRNL-EOF TO TRUE
+           END-START
+           IF NOT TXNJRNL-EOF
+              PERFORM READ-NEXT-JOURNAL-SCAN
+              PERFORM UNTIL TXNJRNL-EOF
+                 IF JRNL-REVERSAL AND JRNL-REF-AUTH = WS-REFAUTH
+                    SET ALREADY-REVERSED TO TRUE
+                 END-IF
+                 PERFORM READ-NEXT-JOURNAL-SCAN
+              END-PERFORM
+           END-IF.
+
+       READ-NEXT-JOURNAL-SCAN.
+           READ TXN-JOURNAL-FILE NEXT RECORD
+               AT END SET TXNJRNL-EOF TO TRUE
+           END-READ.
+
+       POST-REVERSAL-DEBIT-CREDIT.
+           MOVE WS-TO TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-TO-FOUND TO "N"
+               NOT INVALID KEY
+                   SET TO-FOUND TO TRUE
+           END-READ
+           IF TO-FOUND
+              SUBTRACT WS-AMOUNT-NUM FROM ACCT-BALANCE
+              REWRITE ACCOUNT-RECORD
+           END-IF
+
+           MOVE WS-FROM TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-FROM-FOUND TO "N"
+               NOT INVALID KEY
+                   SET FROM-FOUND TO TRUE
+           END-READ
+           IF FROM-FOUND
+              ADD WS-AMOUNT-NUM TO ACCT-BALANCE
+              REWRITE ACCOUNT-RECORD
+           END-IF
+
+           MOVE "APPROVED" TO WS-STATUS
+           MOVE SPACES     TO WS-REASON.
+
+       VALIDATE-AND-POST-HOLD.
+           MOVE WS-FROM TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-FROM-FOUND TO "N"
+               NOT INVALID KEY
+                   SET FROM-FOUND TO TRUE
+           END-READ
+
+           IF NOT FROM-FOUND
               MOVE "REJECTED"  TO WS-STATUS
-              MOVE "AUTH000000" TO WS-AUTH
+              MOVE "FROM ACCOUNT NOT FOUND" TO WS-REASON
+           ELSE
+              IF WS-AMOUNT-NUM NOT > 0
+                 MOVE "REJECTED"  TO WS-STATUS
+                 MOVE "INVALID AMOUNT" TO WS-REASON
+              ELSE
+                 MOVE WS-TO TO ACCT-ID
+                 READ ACCT-MASTER-FILE
+                     INVALID KEY
+                         SET WS-TO-FOUND TO "N"
+                     NOT INVALID KEY
+                         SET TO-FOUND TO TRUE
+                 END-READ
+                 IF NOT TO-FOUND
+                    MOVE "REJECTED"  TO WS-STATUS
+                    MOVE "TO ACCOUNT NOT FOUND" TO WS-REASON
+                 ELSE
+                    PERFORM SUM-OPEN-HOLDS
+                    MOVE WS-FROM TO ACCT-ID
+                    READ ACCT-MASTER-FILE
+                        INVALID KEY
+                            CONTINUE
+                    END-READ
+                    IF ACCT-BALANCE - WS-HELD-AMOUNT < WS-AMOUNT-NUM
+                       MOVE "REJECTED"  TO WS-STATUS
+                       MOVE "INSUFFICIENT FUNDS" TO WS-REASON
+                    ELSE
+                       MOVE WS-AUTH        TO HOLD-AUTH
+                       MOVE WS-FROM        TO HOLD-FROM
+                       MOVE WS-TO          TO HOLD-TO
+                       MOVE WS-AMOUNT-NUM  TO HOLD-AMOUNT
+                       MOVE WS-CCY         TO HOLD-CCY
+                       SET HOLD-OPEN TO TRUE
+                       WRITE HOLD-RECORD
+                       MOVE "APPROVED"  TO WS-STATUS
+                       MOVE SPACES      TO WS-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       SUM-OPEN-HOLDS.
+           MOVE 0 TO WS-HELD-AMOUNT
+           MOVE LOW-VALUES TO HOLD-AUTH
+           START HOLD-FILE KEY IS NOT LESS THAN HOLD-AUTH
+               INVALID KEY
+                   SET HOLDFILE-EOF TO TRUE
+           END-START
+           IF NOT HOLDFILE-EOF
+              PERFORM READ-NEXT-HOLD-SCAN
+              PERFORM UNTIL HOLDFILE-EOF
+                 IF HOLD-FROM = WS-FROM AND HOLD-OPEN
+                    ADD HOLD-AMOUNT TO WS-HELD-AMOUNT
+                 END-IF
+                 PERFORM READ-NEXT-HOLD-SCAN
+              END-PERFORM
+           END-IF.
+
+       READ-NEXT-HOLD-SCAN.
+           READ HOLD-FILE NEXT RECORD
+               AT END SET HOLDFILE-EOF TO TRUE
+           END-READ.
+
+       VALIDATE-AND-POST-CAPTURE.
+           MOVE WS-REFAUTH TO HOLD-AUTH
+           MOVE "N" TO WS-HOLD-FOUND
+           READ HOLD-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET HOLD-FOUND TO TRUE
+           END-READ
+
+           IF NOT HOLD-FOUND
+              MOVE "REJECTED" TO WS-STATUS
+              MOVE "HOLD NOT FOUND" TO WS-REASON
+           ELSE
+              IF NOT HOLD-OPEN
+                 MOVE "REJECTED" TO WS-STATUS
+                 MOVE "HOLD NOT OPEN" TO WS-REASON
+              ELSE
+                 MOVE HOLD-FROM   TO WS-FROM
+                 MOVE HOLD-TO     TO WS-TO
+                 MOVE HOLD-AMOUNT TO WS-AMOUNT-NUM
+                 MOVE WS-AMOUNT-NUM TO WS-AMOUNT-EDIT
+                 MOVE WS-AMOUNT-EDIT TO WS-AMOUNT
+                 MOVE HOLD-CCY    TO WS-CCY
+
+                 MOVE WS-FROM TO ACCT-ID
+                 READ ACCT-MASTER-FILE
+                     INVALID KEY
+                         SET WS-FROM-FOUND TO "N"
+                     NOT INVALID KEY
+                         SET FROM-FOUND TO TRUE
+                 END-READ
+
+                 IF NOT FROM-FOUND
+                    MOVE "REJECTED" TO WS-STATUS
+                    MOVE "FROM ACCOUNT NOT FOUND" TO WS-REASON
+                 ELSE
+                    IF ACCT-BALANCE < WS-AMOUNT-NUM
+                       MOVE "REJECTED" TO WS-STATUS
+                       MOVE "INSUFFICIENT FUNDS" TO WS-REASON
+                    ELSE
+                       PERFORM POST-CAPTURE-DEBIT-CREDIT
+                       SET HOLD-CAPTURED TO TRUE
+                       REWRITE HOLD-RECORD
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       POST-CAPTURE-DEBIT-CREDIT.
+           SUBTRACT WS-AMOUNT-NUM FROM ACCT-BALANCE
+           REWRITE ACCOUNT-RECORD
+
+           MOVE WS-TO TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   SET WS-TO-FOUND TO "N"
+               NOT INVALID KEY
+                   SET TO-FOUND TO TRUE
+           END-READ
+           IF TO-FOUND
+              ADD WS-AMOUNT-NUM TO ACCT-BALANCE
+              REWRITE ACCOUNT-RECORD
            END-IF
 
+           MOVE "APPROVED" TO WS-STATUS
+           MOVE SPACES     TO WS-REASON.
+
+       VALIDATE-AND-POST-RELEASE.
+           MOVE WS-REFAUTH TO HOLD-AUTH
+           MOVE "N" TO WS-HOLD-FOUND
+           READ HOLD-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET HOLD-FOUND TO TRUE
+           END-READ
+
+           IF NOT HOLD-FOUND
+              MOVE "REJECTED" TO WS-STATUS
+              MOVE "HOLD NOT FOUND" TO WS-REASON
+           ELSE
+              IF NOT HOLD-OPEN
+                 MOVE "REJECTED" TO WS-STATUS
+                 MOVE "HOLD NOT OPEN" TO WS-REASON
+              ELSE
+                 MOVE HOLD-FROM   TO WS-FROM
+                 MOVE HOLD-TO     TO WS-TO
+                 MOVE HOLD-AMOUNT TO WS-AMOUNT-NUM
+                 MOVE WS-AMOUNT-NUM TO WS-AMOUNT-EDIT
+                 MOVE WS-AMOUNT-EDIT TO WS-AMOUNT
+                 MOVE HOLD-CCY    TO WS-CCY
+                 SET HOLD-RELEASED TO TRUE
+                 REWRITE HOLD-RECORD
+                 MOVE "APPROVED" TO WS-STATUS
+                 MOVE SPACES     TO WS-REASON
+              END-IF
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-AUTH        TO JRNL-AUTH
+           MOVE FUNCTION CURRENT-DATE TO JRNL-TIMESTAMP
+           EVALUATE TRUE
+              WHEN TXNTYPE-REVERSAL
+                 SET JRNL-REVERSAL TO TRUE
+              WHEN TXNTYPE-HOLD
+                 SET JRNL-HOLD TO TRUE
+              WHEN TXNTYPE-CAPTURE
+                 SET JRNL-CAPTURE TO TRUE
+              WHEN TXNTYPE-RELEASE
+                 SET JRNL-RELEASE TO TRUE
+              WHEN OTHER
+                 SET JRNL-TRANSFER TO TRUE
+           END-EVALUATE
+           MOVE WS-FROM        TO JRNL-FROM
+           MOVE WS-TO          TO JRNL-TO
+           MOVE WS-AMOUNT-NUM  TO JRNL-AMOUNT
+           MOVE WS-CCY         TO JRNL-CCY
+           MOVE WS-STATUS      TO JRNL-STATUS
+           MOVE WS-REFAUTH     TO JRNL-REF-AUTH
+           WRITE JRNL-RECORD.
+
+       WRITE-TXN-RESULT.
            STRING
              'JSON:{"type":"TransactionPost",'
+             '"txnType":"' WS-TXNTYPE '",'
              '"from":"' WS-FROM '",'
              '"to":"' WS-TO '",'
              '"amount":"' WS-AMOUNT '",'
              '"currency":"' WS-CCY '",'
              '"status":"' WS-STATUS '",'
-             '"authCode":"' WS-AUTH '"}'
+             '"authCode":"' WS-AUTH '",'
+             '"refAuth":"' WS-REFAUTH '",'
+             '"reason":"' WS-REASON '"}'
              DELIMITED BY SIZE
              INTO WS-JSON
            END-STRING
 
-           DISPLAY WS-JSON
-           GOBACK.
-
+           DISPLAY WS-JSON.
