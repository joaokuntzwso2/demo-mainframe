@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTRPT.
+
+      * Month-end customer statement report - walks the account
+      * master and, for every account, scans the transaction journal
+      * for approved postings that moved it during the statement
+      * period, printing an opening balance, each posting, and a
+      * closing balance for branch / PDF distribution. The period is
+      * given on SYSIN as STMTFROM=/STMTTHRU= (YYYYMMDD); if either is
+      * missing the run defaults to everything on file through today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT TXN-JOURNAL-FILE ASSIGN TO "TXNJRNL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS JRNL-AUTH
+              FILE STATUS IS WS-TXNJRNL-STATUS.
+
+           SELECT STMT-REPORT-FILE ASSIGN TO "STMTRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STMTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  TXN-JOURNAL-FILE.
+           COPY TXNJRNL.
+
+       FD  STMT-REPORT-FILE.
+       01  STMT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMSTR-STATUS        PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-EOF              VALUE "10".
+       01  WS-CUSTMSTR-STATUS        PIC X(2) VALUE SPACES.
+           88  CUSTMSTR-OK               VALUE "00".
+       01  WS-TXNJRNL-STATUS         PIC X(2) VALUE SPACES.
+           88  TXNJRNL-EOF               VALUE "10".
+       01  WS-STMTRPT-STATUS         PIC X(2) VALUE SPACES.
+
+       01  WS-CUST-NAME              PIC X(30) VALUE SPACES.
+       01  WS-NET-MOVEMENT           PIC S9(9)V99 VALUE 0.
+       01  WS-POST-PERIOD-MOVEMENT   PIC S9(9)V99 VALUE 0.
+       01  WS-OPENING-BALANCE        PIC S9(9)V99 VALUE 0.
+       01  WS-CLOSING-BALANCE        PIC S9(9)V99 VALUE 0.
+       01  WS-AMT-DISP               PIC -(9)9.99.
+       01  WS-BAL-DISP               PIC -(9)9.99.
+       01  WS-TXN-DATE               PIC X(10) VALUE SPACES.
+       01  WS-TXN-TIME               PIC X(8)  VALUE SPACES.
+       01  WS-DIRECTION              PIC X(6)  VALUE SPACES.
+       01  WS-ACCOUNT-COUNT          PIC 9(7) VALUE 0.
+
+       01  WS-LINE                   PIC X(80) VALUE SPACES.
+       01  WS-LINE2                  PIC X(80) VALUE SPACES.
+       01  WS-STMT-FROM              PIC X(8)  VALUE "00000000".
+       01  WS-STMT-THRU              PIC X(8)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT WS-LINE FROM SYSIN
+           IF WS-LINE(1:9) = "STMTFROM="
+              MOVE WS-LINE(10:8) TO WS-STMT-FROM
+           END-IF
+
+           MOVE SPACES TO WS-LINE2
+           ACCEPT WS-LINE2 FROM SYSIN
+           IF WS-LINE2(1:9) = "STMTTHRU="
+              MOVE WS-LINE2(10:8) TO WS-STMT-THRU
+           END-IF
+           IF WS-STMT-THRU = SPACES
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-STMT-THRU
+           END-IF
+           IF WS-STMT-FROM = SPACES
+              MOVE "00000000" TO WS-STMT-FROM
+           END-IF
+
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN INPUT CUST-MASTER-FILE
+           OPEN INPUT TXN-JOURNAL-FILE
+           OPEN OUTPUT STMT-REPORT-FILE
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL ACCTMSTR-EOF
+              PERFORM PROCESS-ACCOUNT-STATEMENT
+              ADD 1 TO WS-ACCOUNT-COUNT
+              PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE CUST-MASTER-FILE
+           CLOSE TXN-JOURNAL-FILE
+           CLOSE STMT-REPORT-FILE
+
+           DISPLAY "STMTRPT: " WS-ACCOUNT-COUNT " STATEMENTS PRINTED"
+           GOBACK.
+
+       READ-NEXT-ACCOUNT.
+           READ ACCT-MASTER-FILE NEXT RECORD
+               AT END SET ACCTMSTR-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ACCOUNT-STATEMENT.
+           MOVE ACCT-CUSTID TO CUST-ID
+           READ CUST-MASTER-FILE
+               INVALID KEY MOVE "UNKNOWN" TO WS-CUST-NAME
+           END-READ
+           IF CUSTMSTR-OK
+              MOVE CUST-NAME TO WS-CUST-NAME
+           END-IF
+
+           MOVE 0 TO WS-NET-MOVEMENT
+           MOVE 0 TO WS-POST-PERIOD-MOVEMENT
+           PERFORM WRITE-ACCOUNT-HEADER
+
+           CLOSE TXN-JOURNAL-FILE
+           OPEN INPUT TXN-JOURNAL-FILE
+           PERFORM READ-NEXT-JOURNAL
+           PERFORM UNTIL TXNJRNL-EOF
+              PERFORM EVALUATE-JOURNAL-ENTRY
+              PERFORM READ-NEXT-JOURNAL
+           END-PERFORM
+
+           COMPUTE WS-CLOSING-BALANCE =
+              ACCT-BALANCE - WS-POST-PERIOD-MOVEMENT
+           COMPUTE WS-OPENING-BALANCE =
+              WS-CLOSING-BALANCE - WS-NET-MOVEMENT
+           PERFORM WRITE-ACCOUNT-TRAILER.
+
+       READ-NEXT-JOURNAL.
+           READ TXN-JOURNAL-FILE NEXT RECORD
+               AT END SET TXNJRNL-EOF TO TRUE
+           END-READ.
+
+       EVALUATE-JOURNAL-ENTRY.
+           IF JRNL-STATUS = "APPROVED"
+              AND (JRNL-TRANSFER OR JRNL-REVERSAL OR JRNL-CAPTURE
+                   OR JRNL-INTEREST)
+              AND (JRNL-FROM = ACCT-ID OR JRNL-TO = ACCT-ID)
+              IF JRNL-TIMESTAMP(1:8) > WS-STMT-THRU
+                 PERFORM ACCUMULATE-POST-PERIOD-MOVEMENT
+              ELSE
+                 IF JRNL-TIMESTAMP(1:8) NOT < WS-STMT-FROM
+                    PERFORM WRITE-TXN-DETAIL-LINE
+                    PERFORM ACCUMULATE-NET-MOVEMENT
+                 END-IF
+              END-IF
+           END-IF.
+
+       ACCUMULATE-NET-MOVEMENT.
+           IF JRNL-FROM = ACCT-ID
+              SUBTRACT JRNL-AMOUNT FROM WS-NET-MOVEMENT
+           END-IF
+           IF JRNL-TO = ACCT-ID
+              ADD JRNL-AMOUNT TO WS-NET-MOVEMENT
+           END-IF.
+
+       ACCUMULATE-POST-PERIOD-MOVEMENT.
+           IF JRNL-FROM = ACCT-ID
+              SUBTRACT JRNL-AMOUNT FROM WS-POST-PERIOD-MOVEMENT
+           END-IF
+           IF JRNL-TO = ACCT-ID
+              ADD JRNL-AMOUNT TO WS-POST-PERIOD-MOVEMENT
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO STMT-LINE
+           STRING "MONTH-END CUSTOMER STATEMENT REPORT"
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+           MOVE SPACES TO STMT-LINE
+           STRING "PERIOD: " WS-STMT-FROM " THROUGH " WS-STMT-THRU
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+           MOVE ALL "-" TO STMT-LINE
+           WRITE STMT-LINE.
+
+       WRITE-ACCOUNT-HEADER.
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE
+           MOVE SPACES TO STMT-LINE
+           STRING "ACCOUNT: " ACCT-ID
+              "  CUSTOMER: " WS-CUST-NAME
+              "  CCY: " ACCT-CCY
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+           MOVE SPACES TO STMT-LINE
+           STRING "AUTH CODE   DATE       TIME      "
+              "DIR    COUNTERPARTY  AMOUNT"
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
+
+       WRITE-TXN-DETAIL-LINE.
+           MOVE JRNL-TIMESTAMP(1:4) TO WS-TXN-DATE(1:4)
+           MOVE "-" TO WS-TXN-DATE(5:1)
+           MOVE JRNL-TIMESTAMP(5:2) TO WS-TXN-DATE(6:2)
+           MOVE "-" TO WS-TXN-DATE(8:1)
+           MOVE JRNL-TIMESTAMP(7:2) TO WS-TXN-DATE(9:2)
+           MOVE JRNL-TIMESTAMP(9:2) TO WS-TXN-TIME(1:2)
+           MOVE ":" TO WS-TXN-TIME(3:1)
+           MOVE JRNL-TIMESTAMP(11:2) TO WS-TXN-TIME(4:2)
+           MOVE ":" TO WS-TXN-TIME(6:1)
+           MOVE JRNL-TIMESTAMP(13:2) TO WS-TXN-TIME(7:2)
+
+           IF JRNL-FROM = ACCT-ID
+              MOVE "DEBIT " TO WS-DIRECTION
+           ELSE
+              MOVE "CREDIT" TO WS-DIRECTION
+           END-IF
+           MOVE JRNL-AMOUNT TO WS-AMT-DISP
+
+           MOVE SPACES TO STMT-LINE
+           IF JRNL-FROM = ACCT-ID
+              STRING JRNL-AUTH "  " WS-TXN-DATE "  " WS-TXN-TIME
+                 "  " WS-DIRECTION " " JRNL-TO "    " WS-AMT-DISP
+                 DELIMITED BY SIZE INTO STMT-LINE
+           ELSE
+              STRING JRNL-AUTH "  " WS-TXN-DATE "  " WS-TXN-TIME
+                 "  " WS-DIRECTION " " JRNL-FROM "    " WS-AMT-DISP
+                 DELIMITED BY SIZE INTO STMT-LINE
+           END-IF
+           WRITE STMT-LINE.
+
+       WRITE-ACCOUNT-TRAILER.
+           MOVE WS-OPENING-BALANCE TO WS-BAL-DISP
+           MOVE SPACES TO STMT-LINE
+           STRING "OPENING BALANCE: " WS-BAL-DISP
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE WS-CLOSING-BALANCE TO WS-BAL-DISP
+           MOVE SPACES TO STMT-LINE
+           STRING "CLOSING BALANCE: " WS-BAL-DISP
+              DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE.
