@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXLOAD.
+
+      * Loads the day's FX rates from the FX feed extract into the
+      * FXRATE master so ACCTINQ can convert a balance into a
+      * customer's requested reporting currency.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FX-SEQ-FILE ASSIGN TO "FXSEQ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FXSEQ-STATUS.
+
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FX-KEY
+              FILE STATUS IS WS-FXRATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FX-SEQ-FILE.
+       01  FX-SEQ-RECORD.
+           05  SEQ-FX-CCY-FROM    PIC X(3).
+           05  SEQ-FX-CCY-TO      PIC X(3).
+           05  SEQ-FX-RATE        PIC 9(3)V9(6).
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FXSEQ-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-FXRATE-STATUS      PIC X(2) VALUE SPACES.
+           88  FXRATE-OK             VALUE "00".
+       01  WS-EOF-SWITCH         PIC X(1) VALUE "N".
+           88  EOF-REACHED           VALUE "Y".
+       01  WS-LOADED-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT FX-SEQ-FILE
+           OPEN OUTPUT FX-RATE-FILE
+
+           PERFORM READ-FX-SEQ
+           PERFORM UNTIL EOF-REACHED
+              PERFORM LOAD-FX-RECORD
+              PERFORM READ-FX-SEQ
+           END-PERFORM
+
+           CLOSE FX-SEQ-FILE
+           CLOSE FX-RATE-FILE
+
+           DISPLAY "FXLOAD: " WS-LOADED-COUNT " RATES LOADED"
+           GOBACK.
+
+       READ-FX-SEQ.
+           READ FX-SEQ-FILE
+               AT END SET EOF-REACHED TO TRUE
+           END-READ.
+
+       LOAD-FX-RECORD.
+           MOVE SEQ-FX-CCY-FROM   TO FX-CCY-FROM
+           MOVE SEQ-FX-CCY-TO     TO FX-CCY-TO
+           MOVE SEQ-FX-RATE       TO FX-RATE
+           WRITE FX-RATE-RECORD
+               INVALID KEY
+                   DISPLAY "FXLOAD: DUPLICATE RATE " FX-KEY
+           END-WRITE
+           ADD 1 TO WS-LOADED-COUNT.
