@@ -1,41 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCTINQ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACCT-ID
+              FILE STATUS IS WS-ACCTMSTR-STATUS.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CUST-ID
+              FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FX-KEY
+              FILE STATUS IS WS-FXRATE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SUSPENSE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  CUST-MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPENSE.
+
        WORKING-STORAGE SECTION.
        01  WS-LINE               PIC X(80).
+       01  WS-LINE2              PIC X(80).
        01  WS-ACCTID             PIC X(8) VALUE SPACES.
+       01  WS-REPORTCCY          PIC X(3) VALUE SPACES.
        01  WS-NAME               PIC X(30) VALUE SPACES.
        01  WS-SEGMENT            PIC X(10) VALUE SPACES.
-       01  WS-CCY                PIC X(3)  VALUE "LKR".
-       01  WS-BALANCE            PIC 9(9)V99 VALUE 0.
-       01  WS-BALTXT             PIC 9(9).99.
+       01  WS-CCY                PIC X(3)  VALUE SPACES.
+       01  WS-BALANCE            PIC S9(9)V99 VALUE 0.
+       01  WS-BALTXT             PIC -9(9).99.
        01  WS-JSON               PIC X(220).
+       01  WS-ACCTMSTR-STATUS    PIC X(2) VALUE SPACES.
+           88  ACCTMSTR-OK           VALUE "00".
+           88  ACCTMSTR-NOTFOUND     VALUE "23".
+       01  WS-CUSTMSTR-STATUS    PIC X(2) VALUE SPACES.
+           88  CUSTMSTR-OK           VALUE "00".
+           88  CUSTMSTR-NOTFOUND     VALUE "23".
+       01  WS-FXRATE-STATUS      PIC X(2) VALUE SPACES.
+           88  FXRATE-OK             VALUE "00".
+           88  FXRATE-NOTFOUND       VALUE "23".
+       01  WS-SUSPENSE-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-INPUT-VALID        PIC X(1) VALUE "N".
+           88  INPUT-VALID           VALUE "Y".
+       01  WS-SUSP-REASON        PIC X(4) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN.
            ACCEPT WS-LINE FROM SYSIN
-           IF WS-LINE(1:7) = "ACCTID="
-              MOVE WS-LINE(8:8) TO WS-ACCTID
+
+           MOVE SPACES TO WS-LINE2
+           ACCEPT WS-LINE2 FROM SYSIN
+           IF WS-LINE2(1:10) = "REPORTCCY="
+              MOVE WS-LINE2(11:3) TO WS-REPORTCCY
            END-IF
 
-           IF WS-ACCTID = "00000001"
-              MOVE "ALICE PERERA" TO WS-NAME
-              MOVE "PLATINUM"     TO WS-SEGMENT
-              MOVE 000012500050   TO WS-BALANCE
-           ELSE
-           IF WS-ACCTID = "00000002"
-              MOVE "BOB SILVA"    TO WS-NAME
-              MOVE "STANDARD"     TO WS-SEGMENT
-              MOVE 000000045200   TO WS-BALANCE
+           PERFORM VALIDATE-ACCTID-INPUT
+
+           IF INPUT-VALID
+              PERFORM LOOKUP-ACCOUNT-INQUIRY
+              PERFORM BUILD-INQUIRY-JSON
            ELSE
-              MOVE "NOT FOUND"    TO WS-NAME
-              MOVE "N/A"          TO WS-SEGMENT
-              MOVE 000000000000   TO WS-BALANCE
+              PERFORM WRITE-SUSPENSE-RECORD
+              PERFORM BUILD-REJECTED-JSON
            END-IF
+
+           DISPLAY WS-JSON
+           GOBACK.
+
+       VALIDATE-ACCTID-INPUT.
+           IF WS-LINE(1:7) = "ACCTID="
+              MOVE WS-LINE(8:8) TO WS-ACCTID
+              IF WS-ACCTID NOT = SPACES
+                 SET INPUT-VALID TO TRUE
+              ELSE
+                 MOVE "E002" TO WS-SUSP-REASON
+              END-IF
+           ELSE
+              MOVE "E001" TO WS-SUSP-REASON
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           OPEN EXTEND SUSPENSE-FILE
+           MOVE "ACCTINQ"              TO SUSP-PROGRAM
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           MOVE WS-SUSP-REASON         TO SUSP-REASON
+           MOVE WS-LINE                TO SUSP-LINE
+           WRITE SUSP-RECORD
+           CLOSE SUSPENSE-FILE.
+
+       BUILD-REJECTED-JSON.
+           STRING
+             'JSON:{"type":"AccountInquiry",'
+             '"status":"REJECTED",'
+             '"reason":"MALFORMED INPUT"}'
+             DELIMITED BY SIZE
+             INTO WS-JSON
+           END-STRING.
+
+       LOOKUP-ACCOUNT-INQUIRY.
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN INPUT CUST-MASTER-FILE
+           OPEN INPUT FX-RATE-FILE
+
+           MOVE "NOT FOUND" TO WS-NAME
+           MOVE "N/A"       TO WS-SEGMENT
+           MOVE "LKR"       TO WS-CCY
+           MOVE 0           TO WS-BALANCE
+
+           MOVE WS-ACCTID TO ACCT-ID
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF ACCTMSTR-OK
+              MOVE ACCT-SEGMENT  TO WS-SEGMENT
+              MOVE ACCT-CCY      TO WS-CCY
+              MOVE ACCT-BALANCE  TO WS-BALANCE
+
+              MOVE ACCT-CUSTID TO CUST-ID
+              READ CUST-MASTER-FILE
+                  INVALID KEY
+                      CONTINUE
+              END-READ
+              IF CUSTMSTR-OK
+                 MOVE CUST-NAME TO WS-NAME
+              ELSE
+                 MOVE "UNKNOWN" TO WS-NAME
+              END-IF
+
+              IF WS-REPORTCCY NOT = SPACES
+                 AND WS-REPORTCCY NOT = ACCT-CCY
+                 PERFORM CONVERT-BALANCE-TO-REPORTCCY
+              END-IF
            END-IF
 
-           COMPUTE WS-BALTXT = WS-BALANCE / 100
+           CLOSE ACCT-MASTER-FILE
+           CLOSE CUST-MASTER-FILE
+           CLOSE FX-RATE-FILE.
+
+       BUILD-INQUIRY-JSON.
+           MOVE WS-BALANCE TO WS-BALTXT
 
            STRING
              'JSON:{"type":"AccountInquiry",'
@@ -46,8 +171,16 @@
              '"balance":' WS-BALTXT '}'
              DELIMITED BY SIZE
              INTO WS-JSON
-           END-STRING
-
-           DISPLAY WS-JSON
-           GOBACK.
+           END-STRING.
 
+       CONVERT-BALANCE-TO-REPORTCCY.
+           MOVE ACCT-CCY     TO FX-CCY-FROM
+           MOVE WS-REPORTCCY TO FX-CCY-TO
+           READ FX-RATE-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF FXRATE-OK
+              COMPUTE WS-BALANCE ROUNDED = WS-BALANCE * FX-RATE
+              MOVE WS-REPORTCCY TO WS-CCY
+           END-IF.
